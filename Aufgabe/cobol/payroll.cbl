@@ -2,16 +2,78 @@
       * PAYROLL.CBL - Gehaltsberechnung
       * Zweck: Berechnet Nettogehalt aus Bruttogehalt
       *        abzueglich Steuer und Sozialabgaben
+      *
+      * Batch-Abrechnungslauf: liest das Mitarbeiter-/Zeiterfassungs-
+      * file fuer die Abrechnungsperiode, berechnet je Mitarbeiter
+      * CALCULATE-TAXABLE-BASE/CALCULATE-DEDUCTIONS/CALCULATE-NET-
+      * SALARY, schreibt je Mitarbeiter einen Lohnabrechnungssatz
+      * (PAYSLIP-FILE) und am Ende eine Lauf-Summe fuer die
+      * Hauptbuchhaltung (PAYROLL-SUMMARY-FILE).
       *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROLL.
        AUTHOR. SCHULUNGSBEISPIEL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE
+               ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPFILE-STATUS.
+
+           SELECT PAYSLIP-FILE
+               ASSIGN TO "PAYSLIP.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSLIP-STATUS.
+
+           SELECT PAYROLL-SUMMARY-FILE
+               ASSIGN TO "PAYSUM.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYSUM-STATUS.
+
+           SELECT EMPLOYEE-YTD-FILE
+               ASSIGN TO "EMPYTD.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS YTD-EMPLOYEE-ID
+               FILE STATUS IS WS-EMPYTD-STATUS.
+
+           SELECT YEAR-END-STATEMENT-FILE
+               ASSIGN TO "YEARSTMT.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-YEAREND-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  EMPLOYEE-FILE.
+       COPY "emprec.cpy".
+
+       FD  PAYSLIP-FILE.
+       COPY "payslip.cpy".
+
+       FD  PAYROLL-SUMMARY-FILE.
+       COPY "paysum.cpy".
+
+       FD  EMPLOYEE-YTD-FILE.
+       COPY "empytd.cpy".
+
+       FD  YEAR-END-STATEMENT-FILE.
+       COPY "yearend.cpy".
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
-      * Eingabedaten (Input)
+      * Laufart: normaler Abrechnungslauf oder Jahresabschlusslauf,
+      * der die Lohnsteuerbescheinigung aus dem YTD-Mitarbeiterstamm
+      * erzeugt (Parameter ueber die Kommandozeile).
+      *----------------------------------------------------------------
+       01 WS-RUN-PARM             PIC X(20).
+          88 WS-RUN-YEAREND       VALUE "YEAREND".
+
+      *----------------------------------------------------------------
+      * Eingabedaten (Input) - eine Zeile des EMPLOYEE-FILE
       *----------------------------------------------------------------
        01 WS-INPUT.
           05 WS-EMPLOYEE-ID     PIC 9(6).
@@ -29,6 +91,25 @@
           05 WS-SOCIAL-AMOUNT   PIC 9(7)V99.
           05 WS-TOTAL-DEDUCT    PIC 9(7)V99.
 
+      *----------------------------------------------------------------
+      * Lohnsteuer-Staffeltabelle (Progressionstarif): je Stufe die
+      * obere Grenze des zu versteuernden Einkommens und der darauf
+      * anzuwendende Satz. Die letzte Stufe faengt alles ab der
+      * vorletzten Grenze auf. Wird einmal je Lauf in INITIALIZE-
+      * TAX-BRACKETS belegt.
+      *----------------------------------------------------------------
+       01 WS-TAX-BRACKET-TABLE.
+          05 WS-TAX-BRACKET OCCURS 5 TIMES INDEXED BY WS-BRACKET-IDX.
+             10 WS-BRACKET-UPTO  PIC 9(7)V99.
+             10 WS-BRACKET-RATE  PIC 9(2)V99.
+
+       01 WS-BRACKET-WORK.
+          05 WS-PRIOR-THRESHOLD  PIC 9(7)V99.
+          05 WS-REMAINING-BASE   PIC 9(7)V99.
+          05 WS-BRACKET-WIDTH    PIC 9(7)V99.
+          05 WS-TAXABLE-IN-BRACKET PIC 9(7)V99.
+          05 WS-BRACKET-TAX       PIC 9(7)V99.
+
       *----------------------------------------------------------------
       * Ausgabedaten (Output)
       *----------------------------------------------------------------
@@ -40,18 +121,189 @@
              88 WS-SUCCESS      VALUE 'OK'.
              88 WS-ERROR        VALUE 'ER'.
 
+      *----------------------------------------------------------------
+      * Datei-Status-Felder
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUSES.
+          05 WS-EMPFILE-STATUS     PIC X(2).
+             88 WS-EMPFILE-OK      VALUE '00'.
+             88 WS-EMPFILE-EOF     VALUE '10'.
+          05 WS-PAYSLIP-STATUS     PIC X(2).
+             88 WS-PAYSLIP-OK      VALUE '00'.
+          05 WS-PAYSUM-STATUS      PIC X(2).
+             88 WS-PAYSUM-OK       VALUE '00'.
+          05 WS-EMPYTD-STATUS      PIC X(2).
+             88 WS-EMPYTD-OK       VALUE '00'.
+             88 WS-EMPYTD-NOTFOUND VALUE '23'.
+             88 WS-EMPYTD-EOF      VALUE '10'.
+          05 WS-YEAREND-STATUS     PIC X(2).
+             88 WS-YEAREND-OK      VALUE '00'.
+
+      *----------------------------------------------------------------
+      * Lauf-Zaehler und Summen fuer die Hauptbuchhaltung (GL)
+      *----------------------------------------------------------------
+       01 WS-RUN-TOTALS.
+          05 WS-EMPLOYEE-COUNT  PIC 9(6) VALUE ZERO.
+          05 WS-REJECTED-COUNT  PIC 9(6) VALUE ZERO.
+          05 WS-TOTAL-GROSS     PIC 9(9)V99 VALUE ZERO.
+          05 WS-TOTAL-TAX       PIC 9(9)V99 VALUE ZERO.
+          05 WS-TOTAL-SOCIAL    PIC 9(9)V99 VALUE ZERO.
+          05 WS-TOTAL-NET       PIC 9(9)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Jahreslauf-Steuerung: aktuelles Jahr der Abrechnungsperiode
+      * und Fund-Schalter fuer den YTD-Mitarbeiterstamm.
+      *----------------------------------------------------------------
+       01 WS-YTD-CONTROL.
+          05 WS-CURRENT-TIMESTAMP  PIC X(21).
+          05 WS-CURRENT-YEAR       PIC 9(4).
+          05 WS-YTD-FOUND-SW       PIC X(1).
+             88 WS-YTD-FOUND       VALUE 'Y'.
+             88 WS-YTD-NOT-FOUND   VALUE 'N'.
+
       *================================================================
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-YEAREND
+               PERFORM YEAR-END-STATEMENT-RUN
+           ELSE
+               PERFORM BATCH-PAYROLL-RUN
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Liest das Mitarbeiter-/Zeiterfassungsfile fuer die Abrechnungs-
+      * periode und berechnet jeden Mitarbeiter einzeln.
+      *----------------------------------------------------------------
+       BATCH-PAYROLL-RUN.
+           PERFORM INITIALIZE-TAX-BRACKETS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:4) TO WS-CURRENT-YEAR
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF NOT WS-EMPFILE-OK
+               DISPLAY "OPEN-Fehler EMPLOYEE-FILE Status="
+                   WS-EMPFILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PAYSLIP-FILE
+           IF NOT WS-PAYSLIP-OK
+               DISPLAY "OPEN-Fehler PAYSLIP-FILE Status="
+                   WS-PAYSLIP-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PAYROLL-SUMMARY-FILE
+           IF NOT WS-PAYSUM-OK
+               DISPLAY "OPEN-Fehler PAYROLL-SUMMARY-FILE Status="
+                   WS-PAYSUM-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O EMPLOYEE-YTD-FILE
+           IF NOT WS-EMPYTD-OK
+               DISPLAY "OPEN-Fehler EMPLOYEE-YTD-FILE Status="
+                   WS-EMPYTD-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EMPFILE-EOF
+               READ EMPLOYEE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PROCESS-ONE-EMPLOYEE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-PAYROLL-SUMMARY
+
+           CLOSE EMPLOYEE-FILE
+           CLOSE PAYSLIP-FILE
+           CLOSE PAYROLL-SUMMARY-FILE
+           CLOSE EMPLOYEE-YTD-FILE
+
+           DISPLAY "PAYROLL: Mitarbeiter verarbeitet = "
+               WS-EMPLOYEE-COUNT
+           DISPLAY "PAYROLL: Mitarbeiter abgelehnt    = "
+               WS-REJECTED-COUNT.
+
+      *----------------------------------------------------------------
+      * Liest den gesamten YTD-Mitarbeiterstamm und schreibt je
+      * Mitarbeiter eine Zeile der Jahres-Lohnsteuerbescheinigung -
+      * erspart das manuelle Aufsummieren von zwoelf Lohnabrechnungen.
+      *----------------------------------------------------------------
+       YEAR-END-STATEMENT-RUN.
+           OPEN INPUT EMPLOYEE-YTD-FILE
+           IF NOT WS-EMPYTD-OK
+               DISPLAY "OPEN-Fehler EMPLOYEE-YTD-FILE Status="
+                   WS-EMPYTD-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT YEAR-END-STATEMENT-FILE
+           IF NOT WS-YEAREND-OK
+               DISPLAY "OPEN-Fehler YEAR-END-STATEMENT-FILE Status="
+                   WS-YEAREND-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE LOW-VALUES TO YTD-EMPLOYEE-ID
+           START EMPLOYEE-YTD-FILE KEY IS >= YTD-EMPLOYEE-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-EMPYTD-EOF
+               READ EMPLOYEE-YTD-FILE NEXT RECORD
+                   AT END
+                       SET WS-EMPYTD-EOF TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-YEAR-END-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE EMPLOYEE-YTD-FILE
+           CLOSE YEAR-END-STATEMENT-FILE.
+
+       WRITE-YEAR-END-LINE.
+           MOVE YTD-EMPLOYEE-ID TO YE-EMPLOYEE-ID
+           MOVE YTD-YEAR        TO YE-YEAR
+           MOVE YTD-GROSS       TO YE-GROSS
+           MOVE YTD-TAX         TO YE-TAX
+           MOVE YTD-SOCIAL      TO YE-SOCIAL
+           MOVE YTD-NET         TO YE-NET
+           WRITE YEAR-END-STATEMENT-LINE.
+
+      *----------------------------------------------------------------
+      * Ein Mitarbeiter der Periode: validieren, berechnen, Lohn-
+      * abrechnungssatz schreiben, Laufsummen fortschreiben.
+      *----------------------------------------------------------------
+       PROCESS-ONE-EMPLOYEE.
+           MOVE EMP-EMPLOYEE-ID  TO WS-EMPLOYEE-ID
+           MOVE EMP-GROSS-SALARY TO WS-GROSS-SALARY
+           MOVE EMP-TAX-RATE     TO WS-TAX-RATE
+           MOVE EMP-SOCIAL-RATE  TO WS-SOCIAL-RATE
+           MOVE EMP-BONUS        TO WS-BONUS
+
            PERFORM VALIDATE-INPUT
            IF WS-SUCCESS
                PERFORM CALCULATE-TAXABLE-BASE
                PERFORM CALCULATE-DEDUCTIONS
                PERFORM CALCULATE-NET-SALARY
                MOVE 'OK' TO WS-STATUS-CODE
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               ADD WS-GROSS-SALARY TO WS-TOTAL-GROSS
+               ADD WS-TAX-PAID     TO WS-TOTAL-TAX
+               ADD WS-SOCIAL-PAID  TO WS-TOTAL-SOCIAL
+               ADD WS-NET-SALARY   TO WS-TOTAL-NET
+               PERFORM UPDATE-YTD-MASTER
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE ZERO TO WS-TAX-PAID WS-SOCIAL-PAID WS-NET-SALARY
+               DISPLAY "PAYROLL: Mitarbeiter abgelehnt ID="
+                   WS-EMPLOYEE-ID " Code=" WS-STATUS-CODE
            END-IF
-           STOP RUN.
+
+           PERFORM WRITE-PAYSLIP.
 
       *----------------------------------------------------------------
        VALIDATE-INPUT.
@@ -70,10 +322,62 @@
            COMPUTE WS-TAXABLE-BASE =
                WS-GROSS-SALARY + WS-BONUS.
 
+      *----------------------------------------------------------------
+      * Belegt die Lohnsteuer-Staffeltabelle einmal je Lauf. Die
+      * Saetze sind die fuer die Abrechnungsperiode gueltigen
+      * Eckwerte der Lohnsteuertabelle.
+      *----------------------------------------------------------------
+       INITIALIZE-TAX-BRACKETS.
+           MOVE 001000.00 TO WS-BRACKET-UPTO(1)
+           MOVE 00.00     TO WS-BRACKET-RATE(1)
+           MOVE 003000.00 TO WS-BRACKET-UPTO(2)
+           MOVE 10.00     TO WS-BRACKET-RATE(2)
+           MOVE 006000.00 TO WS-BRACKET-UPTO(3)
+           MOVE 20.00     TO WS-BRACKET-RATE(3)
+           MOVE 010000.00 TO WS-BRACKET-UPTO(4)
+           MOVE 30.00     TO WS-BRACKET-RATE(4)
+           MOVE 999999.99 TO WS-BRACKET-UPTO(5)
+           MOVE 42.00     TO WS-BRACKET-RATE(5).
+
+      *----------------------------------------------------------------
+      * Progressive Lohnsteuer: jede Stufe der Tabelle besteuert nur
+      * den Teil des zu versteuernden Einkommens, der in ihre Spanne
+      * faellt, mit ihrem eigenen Satz - kein einheitlicher Satz auf
+      * die gesamte Bemessungsgrundlage.
       *----------------------------------------------------------------
        CALCULATE-DEDUCTIONS.
-           COMPUTE WS-TAX-AMOUNT ROUNDED =
-               WS-TAXABLE-BASE * WS-TAX-RATE / 100.
+           MOVE ZERO TO WS-TAX-AMOUNT
+           MOVE ZERO TO WS-PRIOR-THRESHOLD
+           MOVE WS-TAXABLE-BASE TO WS-REMAINING-BASE
+
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > 5
+                  OR WS-REMAINING-BASE <= ZERO
+
+               IF WS-BRACKET-IDX = 5
+                   MOVE WS-REMAINING-BASE TO WS-TAXABLE-IN-BRACKET
+               ELSE
+                   COMPUTE WS-BRACKET-WIDTH =
+                       WS-BRACKET-UPTO(WS-BRACKET-IDX)
+                           - WS-PRIOR-THRESHOLD
+
+                   IF WS-REMAINING-BASE < WS-BRACKET-WIDTH
+                       MOVE WS-REMAINING-BASE TO WS-TAXABLE-IN-BRACKET
+                   ELSE
+                       MOVE WS-BRACKET-WIDTH TO WS-TAXABLE-IN-BRACKET
+                   END-IF
+               END-IF
+
+               COMPUTE WS-BRACKET-TAX ROUNDED =
+                   WS-TAXABLE-IN-BRACKET
+                       * WS-BRACKET-RATE(WS-BRACKET-IDX) / 100
+
+               ADD WS-BRACKET-TAX      TO WS-TAX-AMOUNT
+               SUBTRACT WS-TAXABLE-IN-BRACKET FROM WS-REMAINING-BASE
+               MOVE WS-BRACKET-UPTO(WS-BRACKET-IDX)
+                   TO WS-PRIOR-THRESHOLD
+           END-PERFORM
+
            COMPUTE WS-SOCIAL-AMOUNT ROUNDED =
                WS-GROSS-SALARY * WS-SOCIAL-RATE / 100.
            COMPUTE WS-TOTAL-DEDUCT =
@@ -85,3 +389,58 @@
                WS-TAXABLE-BASE - WS-TOTAL-DEDUCT.
            MOVE WS-TAX-AMOUNT    TO WS-TAX-PAID.
            MOVE WS-SOCIAL-AMOUNT TO WS-SOCIAL-PAID.
+
+      *----------------------------------------------------------------
+       WRITE-PAYSLIP.
+           MOVE WS-EMPLOYEE-ID  TO PS-EMPLOYEE-ID
+           MOVE WS-GROSS-SALARY TO PS-GROSS-SALARY
+           MOVE WS-TAX-PAID     TO PS-TAX-AMOUNT
+           MOVE WS-SOCIAL-PAID  TO PS-SOCIAL-AMOUNT
+           MOVE WS-NET-SALARY   TO PS-NET-SALARY
+           MOVE WS-STATUS-CODE  TO PS-STATUS-CODE
+           WRITE PAYSLIP-RECORD.
+
+      *----------------------------------------------------------------
+      * Schreibt die Jahressummen des Mitarbeiters fort. Bei einem
+      * neuen Jahr (oder einem neuen Mitarbeiter) beginnen die YTD-
+      * Werte wieder bei Null.
+      *----------------------------------------------------------------
+       UPDATE-YTD-MASTER.
+           MOVE WS-EMPLOYEE-ID TO YTD-EMPLOYEE-ID
+           READ EMPLOYEE-YTD-FILE
+               INVALID KEY
+                   SET WS-YTD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-YTD-FOUND TO TRUE
+           END-READ
+
+           IF WS-YTD-NOT-FOUND
+               MOVE ZERO TO YTD-GROSS YTD-TAX YTD-SOCIAL YTD-NET
+               MOVE WS-CURRENT-YEAR TO YTD-YEAR
+           ELSE
+               IF YTD-YEAR NOT = WS-CURRENT-YEAR
+                   MOVE ZERO TO YTD-GROSS YTD-TAX YTD-SOCIAL YTD-NET
+                   MOVE WS-CURRENT-YEAR TO YTD-YEAR
+               END-IF
+           END-IF
+
+           ADD WS-GROSS-SALARY TO YTD-GROSS
+           ADD WS-TAX-PAID     TO YTD-TAX
+           ADD WS-SOCIAL-PAID  TO YTD-SOCIAL
+           ADD WS-NET-SALARY   TO YTD-NET
+
+           IF WS-YTD-NOT-FOUND
+               MOVE WS-EMPLOYEE-ID TO YTD-EMPLOYEE-ID
+               WRITE EMP-YTD-RECORD
+           ELSE
+               REWRITE EMP-YTD-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+       WRITE-PAYROLL-SUMMARY.
+           MOVE WS-EMPLOYEE-COUNT TO PSM-EMPLOYEE-COUNT
+           MOVE WS-TOTAL-GROSS    TO PSM-TOTAL-GROSS
+           MOVE WS-TOTAL-TAX      TO PSM-TOTAL-TAX
+           MOVE WS-TOTAL-SOCIAL   TO PSM-TOTAL-SOCIAL
+           MOVE WS-TOTAL-NET      TO PSM-TOTAL-NET
+           WRITE PAYROLL-SUMMARY-LINE.

@@ -0,0 +1,10 @@
+      *================================================================
+      * PAYSUM.CPY - Lauf-Summensatz (PAYROLL-SUMMARY-FILE)
+      * Eine Zeile je Abrechnungslauf fuer die Hauptbuchhaltung (GL).
+      *================================================================
+       01 PAYROLL-SUMMARY-LINE.
+          05 PSM-EMPLOYEE-COUNT  PIC 9(6).
+          05 PSM-TOTAL-GROSS     PIC 9(9)V99.
+          05 PSM-TOTAL-TAX       PIC 9(9)V99.
+          05 PSM-TOTAL-SOCIAL    PIC 9(9)V99.
+          05 PSM-TOTAL-NET       PIC 9(9)V99.

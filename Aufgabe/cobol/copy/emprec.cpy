@@ -0,0 +1,11 @@
+      *================================================================
+      * EMPREC.CPY - Mitarbeiter-Stamm/Zeiterfassungssatz
+      *   (EMPLOYEE-FILE) - eine Zeile pro Mitarbeiter und Abrechnungs-
+      *   periode.
+      *================================================================
+       01 EMP-RECORD.
+          05 EMP-EMPLOYEE-ID     PIC 9(6).
+          05 EMP-GROSS-SALARY    PIC 9(7)V99.
+          05 EMP-TAX-RATE        PIC 9(2)V99.
+          05 EMP-SOCIAL-RATE     PIC 9(2)V99.
+          05 EMP-BONUS           PIC 9(5)V99.

@@ -0,0 +1,21 @@
+      *================================================================
+      * AUDITRPL.CPY - Bewegungs-Replay-Report (AUDIT-REPLAY-REPORT-
+      * FILE). Druckzeile je Satz des AUDIT-LOG-FILE, zur Nachver-
+      * folgung einer Bestandsdifferenz.
+      *================================================================
+       01 AUDIT-REPLAY-LINE.
+          05 AR-SEQ-NO           PIC ZZZZZZZ9.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-ARTICLE-ID       PIC ZZZZZZZ9.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-TRANS-TYPE       PIC X(1).
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-TRANS-QTY        PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-STOCK-BEFORE     PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-STOCK-AFTER      PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-RESULT-CODE      PIC X(2).
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 AR-TIMESTAMP        PIC X(14).

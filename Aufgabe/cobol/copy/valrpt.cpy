@@ -0,0 +1,21 @@
+      *================================================================
+      * VALRPT.CPY - Lagerbewertungs-Report (VALUATION-REPORT-FILE)
+      * Eine Zeile je Artikel (WS-CURRENT-STOCK * WS-UNIT-PRICE) und
+      * eine Summenzeile am Ende fuer den Monatsabschluss.
+      *================================================================
+       01 VALUATION-REPORT-LINE.
+          05 VL-ARTICLE-ID        PIC ZZZZZZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 VL-ARTICLE-NAME      PIC X(50).
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 VL-CURRENT-STOCK     PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 VL-UNIT-PRICE        PIC ZZ,ZZ9.99.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 VL-EXTENDED-VALUE    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 VALUATION-TOTAL-LINE.
+          05 VT-LABEL             PIC X(20)
+                                   VALUE "TOTAL LAGERWERT:    ".
+          05 FILLER               PIC X(46) VALUE SPACE.
+          05 VT-TOTAL-VALUE       PIC ZZ,ZZZ,ZZZ,ZZ9.99.

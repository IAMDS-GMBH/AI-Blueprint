@@ -0,0 +1,13 @@
+      *================================================================
+      * EDIEXTR.CPY - Bestell-Extrakt fuer den Einkauf (EDI-EXTRACT-
+      * FILE). Maschinenlesbarer Satz pro ausgeloester Nachbestellung,
+      * feste Feldlaengen ohne Druckaufbereitung, damit das Einkaufs-
+      * system die Bestellung automatisch anlegen kann.
+      *================================================================
+       01 EDI-EXTRACT-LINE.
+          05 EDI-RECORD-TYPE     PIC X(3).
+          05 EDI-ARTICLE-ID      PIC 9(8).
+          05 EDI-ARTICLE-NAME    PIC X(50).
+          05 EDI-ORDER-QTY       PIC 9(6).
+          05 EDI-UNIT-PRICE      PIC 9(5)V99.
+          05 EDI-RUN-DATE        PIC X(8).

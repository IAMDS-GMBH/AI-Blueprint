@@ -0,0 +1,12 @@
+      *================================================================
+      * ARTMAST.CPY - Artikel-Stammsatz (ARTICLE-MASTER-FILE)
+      * Indiziert ueber ART-ID.
+      *================================================================
+       01 ART-MASTER-RECORD.
+          05 ART-ID             PIC 9(8).
+          05 ART-NAME            PIC X(50).
+          05 ART-CURRENT-STOCK   PIC 9(6).
+          05 ART-MIN-STOCK       PIC 9(6).
+          05 ART-REORDER-QTY     PIC 9(6).
+          05 ART-UNIT-PRICE      PIC 9(5)V99.
+          05 ART-ON-ORDER-QTY    PIC 9(6).

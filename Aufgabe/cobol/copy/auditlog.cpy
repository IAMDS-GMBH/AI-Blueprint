@@ -0,0 +1,15 @@
+      *================================================================
+      * AUDITLOG.CPY - Bewegungs-Protokollsatz (AUDIT-LOG-FILE)
+      * Ein Satz pro angenommener Buchung, fortlaufend angehaengt
+      * (OPEN EXTEND) ueber alle Tagesablaeufe hinweg - Grundlage fuer
+      * die Nachverfolgung bei Bestandsdifferenzen.
+      *================================================================
+       01 AUDIT-LOG-RECORD.
+          05 AUD-SEQ-NO          PIC 9(8).
+          05 AUD-ARTICLE-ID      PIC 9(8).
+          05 AUD-TRANS-TYPE      PIC X(1).
+          05 AUD-TRANS-QTY       PIC 9(6).
+          05 AUD-STOCK-BEFORE    PIC 9(6).
+          05 AUD-STOCK-AFTER     PIC 9(6).
+          05 AUD-RESULT-CODE     PIC X(2).
+          05 AUD-TIMESTAMP       PIC X(14).

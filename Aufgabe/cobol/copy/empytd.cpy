@@ -0,0 +1,13 @@
+      *================================================================
+      * EMPYTD.CPY - Mitarbeiter-Jahressummensatz (EMPLOYEE-YTD-FILE)
+      * Indiziert ueber YTD-EMPLOYEE-ID. Wird je Abrechnungslauf
+      * fortgeschrieben und am Jahresende fuer die Lohnsteuer-
+      * bescheinigung ausgewertet.
+      *================================================================
+       01 EMP-YTD-RECORD.
+          05 YTD-EMPLOYEE-ID    PIC 9(6).
+          05 YTD-YEAR           PIC 9(4).
+          05 YTD-GROSS          PIC 9(9)V99.
+          05 YTD-TAX            PIC 9(9)V99.
+          05 YTD-SOCIAL         PIC 9(9)V99.
+          05 YTD-NET            PIC 9(9)V99.

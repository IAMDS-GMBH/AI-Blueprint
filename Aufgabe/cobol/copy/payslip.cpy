@@ -0,0 +1,11 @@
+      *================================================================
+      * PAYSLIP.CPY - Lohnabrechnungssatz (PAYSLIP-FILE)
+      * Ein Satz pro Mitarbeiter und Abrechnungsperiode.
+      *================================================================
+       01 PAYSLIP-RECORD.
+          05 PS-EMPLOYEE-ID      PIC 9(6).
+          05 PS-GROSS-SALARY     PIC 9(7)V99.
+          05 PS-TAX-AMOUNT       PIC 9(7)V99.
+          05 PS-SOCIAL-AMOUNT    PIC 9(7)V99.
+          05 PS-NET-SALARY       PIC 9(7)V99.
+          05 PS-STATUS-CODE      PIC X(2).

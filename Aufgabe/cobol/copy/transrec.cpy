@@ -0,0 +1,10 @@
+      *================================================================
+      * TRANSREC.CPY - Tagesbuchung (TRANSACTION-FILE)
+      * Eine Zeile pro Lagerbewegung, sequenziell, sortiert nach
+      * TRANS-SEQ-NO (laufende Nummer innerhalb des Tageslaufs).
+      *================================================================
+       01 TRANS-RECORD.
+          05 TRANS-SEQ-NO        PIC 9(8).
+          05 TRANS-ARTICLE-ID     PIC 9(8).
+          05 TRANS-TYPE           PIC X(1).
+          05 TRANS-QTY            PIC 9(6).

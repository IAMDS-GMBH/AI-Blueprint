@@ -0,0 +1,14 @@
+      *================================================================
+      * REORDRPT.CPY - Nachbestell-Report (REORDER-REPORT-FILE)
+      * Druckzeile fuer den morgendlichen Einkaufs-Report.
+      *================================================================
+       01 REORDER-REPORT-LINE.
+          05 RR-ARTICLE-ID        PIC ZZZZZZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 RR-ARTICLE-NAME      PIC X(50).
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 RR-CURRENT-STOCK     PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 RR-MIN-STOCK         PIC ZZZ,ZZ9.
+          05 FILLER               PIC X(2)  VALUE SPACE.
+          05 RR-ORDER-QTY         PIC ZZZ,ZZ9.

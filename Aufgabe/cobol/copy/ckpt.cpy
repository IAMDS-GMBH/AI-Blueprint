@@ -0,0 +1,10 @@
+      *================================================================
+      * CKPT.CPY - Checkpoint-Satz (CHECKPOINT-FILE)
+      * Ein Satz, der bei jedem Checkpoint komplett neu geschrieben
+      * wird: laufende Nummer der zuletzt verarbeiteten Buchung
+      * (TRANS-SEQ-NO) aus dem Tageslauf, damit ein RESTART-Lauf
+      * weiss, ab wo er weitermachen muss.
+      *================================================================
+       01 CHECKPOINT-RECORD.
+          05 CKPT-LAST-SEQ-NO    PIC 9(8).
+          05 CKPT-TIMESTAMP      PIC X(14).

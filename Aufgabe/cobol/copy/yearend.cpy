@@ -0,0 +1,17 @@
+      *================================================================
+      * YEAREND.CPY - Jahres-Lohnsteuerbescheinigung (YEAR-END-
+      * STATEMENT-FILE). Eine Zeile pro Mitarbeiter mit den
+      * kumulierten Jahreswerten aus EMPLOYEE-YTD-FILE.
+      *================================================================
+       01 YEAR-END-STATEMENT-LINE.
+          05 YE-EMPLOYEE-ID      PIC 9(6).
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 YE-YEAR             PIC 9(4).
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 YE-GROSS            PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 YE-TAX              PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 YE-SOCIAL           PIC ZZZ,ZZZ,ZZ9.99.
+          05 FILLER              PIC X(2)  VALUE SPACE.
+          05 YE-NET              PIC ZZZ,ZZZ,ZZ9.99.

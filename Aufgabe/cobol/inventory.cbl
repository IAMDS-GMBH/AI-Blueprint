@@ -2,16 +2,94 @@
       * INVENTORY.CBL - Lagerverwaltung
       * Zweck: Verwaltet Lagerbestand, prueft Mindestbestand
       *        und loest Nachbestellung aus wenn noetig
+      *
+      * Batch-Tageslauf: liest alle Buchungen des Tages aus dem
+      * TRANSACTION-FILE, wendet sie der Reihe nach auf den
+      * ARTICLE-MASTER (indiziert ueber ART-ID) an und schreibt den
+      * Artikel nach VALIDATE-TRANSACTION/PROCESS-INBOUND/
+      * PROCESS-OUTBOUND/CHECK-REORDER zurueck.
       *================================================================
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INVENTORY.
        AUTHOR. SCHULUNGSBEISPIEL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARTICLE-MASTER-FILE
+               ASSIGN TO "ARTMAST.DAT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS ART-ID
+               FILE STATUS IS WS-ARTMAST-STATUS.
+
+           SELECT TRANSACTION-FILE
+               ASSIGN TO "INVTRANS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSFILE-STATUS.
+
+           SELECT REORDER-REPORT-FILE
+               ASSIGN TO "REORDER.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDER-STATUS.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO "INVAUDIT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+           SELECT AUDIT-REPLAY-REPORT-FILE
+               ASSIGN TO "AUDITRPL.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITRPL-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "INVCKPT.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT VALUATION-REPORT-FILE
+               ASSIGN TO "VALUATN.RPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-VALUATION-STATUS.
+
+           SELECT EDI-EXTRACT-FILE
+               ASSIGN TO "REORDEDI.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EDI-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARTICLE-MASTER-FILE.
+       COPY "artmast.cpy".
+
+       FD  TRANSACTION-FILE.
+       COPY "transrec.cpy".
+
+       FD  REORDER-REPORT-FILE.
+       COPY "reordrpt.cpy".
+
+       FD  AUDIT-LOG-FILE.
+       COPY "auditlog.cpy".
+
+       FD  AUDIT-REPLAY-REPORT-FILE.
+       COPY "auditrpl.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "ckpt.cpy".
+
+       FD  VALUATION-REPORT-FILE.
+       COPY "valrpt.cpy".
+
+       FD  EDI-EXTRACT-FILE.
+       COPY "ediextr.cpy".
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------
-      * Artikel-Datensatz (entspricht einer DB-Zeile / Entity)
+      * Artikel-Arbeitsbereich (Kopie des aktuellen ARTICLE-MASTER-
+      * Satzes fuer die laufende Buchung)
       *----------------------------------------------------------------
        01 WS-ARTICLE.
           05 WS-ARTICLE-ID      PIC 9(8).
@@ -20,15 +98,26 @@
           05 WS-MIN-STOCK       PIC 9(6).
           05 WS-REORDER-QTY     PIC 9(6).
           05 WS-UNIT-PRICE      PIC 9(5)V99.
+          05 WS-ON-ORDER-QTY    PIC 9(6).
 
       *----------------------------------------------------------------
-      * Buchungs-Eingabe
+      * Buchungs-Eingabe (eine Zeile aus dem TRANSACTION-FILE)
       *----------------------------------------------------------------
        01 WS-TRANSACTION.
           05 WS-TRANS-TYPE      PIC X(1).
              88 WS-INBOUND      VALUE 'I'.
              88 WS-OUTBOUND     VALUE 'O'.
           05 WS-TRANS-QTY       PIC 9(6).
+          05 WS-TRANS-ARTICLE-ID PIC 9(8).
+
+      *----------------------------------------------------------------
+      * Laufart: normaler Tageslauf oder Replay des Bewegungs-
+      * protokolls (Parameter ueber die Kommandozeile, z.B. fuer
+      * einen Bestandsabgleich bei Inventurdifferenzen).
+      *----------------------------------------------------------------
+       01 WS-RUN-PARM            PIC X(20).
+          88 WS-RUN-REPLAY       VALUE "REPLAY".
+          88 WS-RUN-RESTART      VALUE "RESTART".
 
       *----------------------------------------------------------------
       * Ergebnis
@@ -39,15 +128,400 @@
              88 WS-ORDER-YES    VALUE 'Y'.
              88 WS-ORDER-NO     VALUE 'N'.
           05 WS-ORDER-QTY       PIC 9(6).
+          05 WS-PROJECTED-STOCK PIC 9(6).
           05 WS-RESULT-CODE     PIC X(2).
              88 WS-SUCCESS      VALUE 'OK'.
              88 WS-INSUFF-STOCK VALUE 'IS'.
              88 WS-INVALID-TRANS VALUE 'IT'.
+             88 WS-UNKNOWN-ART  VALUE 'UA'.
+
+      *----------------------------------------------------------------
+      * Datei-Status-Felder
+      *----------------------------------------------------------------
+       01 WS-FILE-STATUSES.
+          05 WS-ARTMAST-STATUS     PIC X(2).
+             88 WS-ARTMAST-OK      VALUE '00'.
+             88 WS-ARTMAST-NOTFOUND VALUE '23'.
+             88 WS-ARTMAST-EOF     VALUE '10'.
+          05 WS-TRANSFILE-STATUS   PIC X(2).
+             88 WS-TRANSFILE-OK    VALUE '00'.
+             88 WS-TRANSFILE-EOF   VALUE '10'.
+          05 WS-REORDER-STATUS     PIC X(2).
+             88 WS-REORDER-OK      VALUE '00'.
+          05 WS-AUDITLOG-STATUS    PIC X(2).
+             88 WS-AUDITLOG-OK     VALUE '00'.
+             88 WS-AUDITLOG-EOF    VALUE '10'.
+          05 WS-AUDITRPL-STATUS    PIC X(2).
+             88 WS-AUDITRPL-OK     VALUE '00'.
+          05 WS-CKPT-STATUS        PIC X(2).
+             88 WS-CKPT-OK         VALUE '00'.
+             88 WS-CKPT-NOTFOUND   VALUE '35'.
+          05 WS-VALUATION-STATUS   PIC X(2).
+             88 WS-VALUATION-OK    VALUE '00'.
+          05 WS-EDI-STATUS         PIC X(2).
+             88 WS-EDI-OK          VALUE '00'.
+
+      *----------------------------------------------------------------
+      * Lauf-Zaehler
+      *----------------------------------------------------------------
+       01 WS-COUNTERS.
+          05 WS-TRANS-READ        PIC 9(8) VALUE ZERO.
+          05 WS-TRANS-APPLIED     PIC 9(8) VALUE ZERO.
+          05 WS-TRANS-REJECTED    PIC 9(8) VALUE ZERO.
+          05 WS-ORDERS-ISSUED     PIC 9(6) VALUE ZERO.
+          05 WS-AUDIT-ENTRIES     PIC 9(8) VALUE ZERO.
+          05 WS-TRANS-SKIPPED     PIC 9(8) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Checkpoint/Restart: letzte bereits verarbeitete Buchungs-
+      * Sequenznummer (aus einem fruehren Lauf) und Zaehler bis zum
+      * naechsten Checkpoint. Der Checkpoint muss nach jeder Buchung
+      * geschrieben werden, weil APPLY-TRANSACTION-TO-ARTICLE den
+      * Artikelstamm ebenfalls sofort je Buchung zurueckschreibt -
+      * ein selteneres Checkpoint-Intervall wuerde bei einem Abbruch
+      * dazwischen zu einem RESTART fuehren, der bereits im Stamm
+      * stehende Buchungen erneut anwendet.
+      *----------------------------------------------------------------
+       01 WS-CHECKPOINT-CONTROL.
+          05 WS-LAST-COMMITTED-SEQ PIC 9(8) VALUE ZERO.
+          05 WS-SINCE-CHECKPOINT   PIC 9(4) VALUE ZERO.
+          05 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0001.
+
+      *----------------------------------------------------------------
+      * Lagerbewertung: Bestand * Einzelpreis je Artikel und die
+      * Summe ueber den gesamten Artikelstamm.
+      *----------------------------------------------------------------
+       01 WS-VALUATION-WORK.
+          05 WS-EXTENDED-VALUE    PIC 9(11)V99.
+          05 WS-TOTAL-VALUATION   PIC 9(11)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Laufdatum fuer den EDI-Bestellextrakt
+      *----------------------------------------------------------------
+       01 WS-EDI-RUN-DATE        PIC X(8).
+
+      *----------------------------------------------------------------
+      * Bewegungsprotokoll - vor/nach Bestand der laufenden Buchung
+      * und Zeitstempel fuer den Protokollsatz
+      *----------------------------------------------------------------
+       01 WS-AUDIT-WORK.
+          05 WS-STOCK-BEFORE       PIC 9(6).
+          05 WS-STOCK-AFTER        PIC 9(6).
+          05 WS-CURRENT-TIMESTAMP  PIC X(21).
+          05 WS-AUDIT-TIMESTAMP    PIC X(14).
 
       *================================================================
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-REPLAY
+               PERFORM REPLAY-AUDIT-LOG
+           ELSE
+               PERFORM BATCH-UPDATE-RUN
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * Liest das gesamte Tages-Transaktionsfile und wendet jede
+      * Buchung auf den passenden Artikel im ARTICLE-MASTER-FILE an.
+      *----------------------------------------------------------------
+       BATCH-UPDATE-RUN.
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN I-O ARTICLE-MASTER-FILE
+           IF NOT WS-ARTMAST-OK
+               DISPLAY "OPEN-Fehler ARTICLE-MASTER-FILE Status="
+                   WS-ARTMAST-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRANSFILE-OK
+               DISPLAY "OPEN-Fehler TRANSACTION-FILE Status="
+                   WS-TRANSFILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY "OPEN-Fehler AUDIT-LOG-FILE Status="
+                   WS-AUDITLOG-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-TRANSFILE-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-READ
+                       PERFORM PROCESS-ONE-TRANSACTION
+                       PERFORM WRITE-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           CLOSE AUDIT-LOG-FILE
+
+           PERFORM REORDER-REPORT-PASS
+
+           CLOSE ARTICLE-MASTER-FILE
+
+           PERFORM WRITE-CHECKPOINT
+
+           DISPLAY "INVENTORY: Buchungen gelesen    = " WS-TRANS-READ
+           DISPLAY "INVENTORY: Buchungen angewendet = " WS-TRANS-APPLIED
+           DISPLAY "INVENTORY: Buchungen abgelehnt  = "
+               WS-TRANS-REJECTED
+           DISPLAY "INVENTORY: Buchungen uebersprungen (Restart) = "
+               WS-TRANS-SKIPPED
+           DISPLAY "INVENTORY: Nachbestellungen ausgeloest = "
+               WS-ORDERS-ISSUED
+           DISPLAY "INVENTORY: Protokollsaetze geschrieben = "
+               WS-AUDIT-ENTRIES.
+
+      *----------------------------------------------------------------
+      * Liest den letzten Checkpoint (sofern RUN-PARM = RESTART), um
+      * den Tageslauf ab der zuletzt verarbeiteten Buchung fortzu-
+      * setzen, statt das gesamte Transaktionsfile nach einem Abbruch
+      * erneut von vorn zu verarbeiten.
+      *----------------------------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-COMMITTED-SEQ
+           IF WS-RUN-RESTART
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-OK
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CKPT-LAST-SEQ-NO TO
+                               WS-LAST-COMMITTED-SEQ
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   IF NOT WS-CKPT-NOTFOUND
+                       DISPLAY "OPEN-Fehler CHECKPOINT-FILE Status="
+                           WS-CKPT-STATUS
+                       STOP RUN
+                   END-IF
+               END-IF
+               DISPLAY "INVENTORY: Restart ab Sequenznummer > "
+                   WS-LAST-COMMITTED-SEQ
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Schreibt den Checkpoint neu, wenn seit dem letzten Checkpoint
+      * WS-CHECKPOINT-INTERVAL Buchungen gelesen wurden.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Schreibt einen neuen Checkpoint-Satz mit der Sequenznummer
+      * der zuletzt gelesenen Buchung (angewendet oder abgelehnt -
+      * beides muss bei einem Restart nicht wiederholt werden).
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE TRANS-SEQ-NO TO CKPT-LAST-SEQ-NO
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO CKPT-TIMESTAMP
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CKPT-OK
+               DISPLAY "OPEN-Fehler CHECKPOINT-FILE Status="
+                   WS-CKPT-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *----------------------------------------------------------------
+      * Liest das Bewegungsprotokoll (AUDIT-LOG-FILE) von Anfang an
+      * und schreibt es als lesbaren Report - dient der Nachverfolg-
+      * ung, welche Buchungen zu einem Bestand gefuehrt haben, wenn
+      * die Inventur nicht zum Systembestand passt.
+      *----------------------------------------------------------------
+       REPLAY-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY "OPEN-Fehler AUDIT-LOG-FILE Status="
+                   WS-AUDITLOG-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AUDIT-REPLAY-REPORT-FILE
+           IF NOT WS-AUDITRPL-OK
+               DISPLAY "OPEN-Fehler AUDIT-REPLAY-REPORT-FILE Status="
+                   WS-AUDITRPL-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-AUDITLOG-EOF
+               READ AUDIT-LOG-FILE
+                   AT END
+                       SET WS-AUDITLOG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-REPLAY-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE AUDIT-REPLAY-REPORT-FILE
+
+           DISPLAY "INVENTORY: Replay - Protokollsaetze gelesen = "
+               WS-AUDIT-ENTRIES.
+
+       WRITE-REPLAY-LINE.
+           ADD 1 TO WS-AUDIT-ENTRIES
+           MOVE AUD-SEQ-NO       TO AR-SEQ-NO
+           MOVE AUD-ARTICLE-ID   TO AR-ARTICLE-ID
+           MOVE AUD-TRANS-TYPE   TO AR-TRANS-TYPE
+           MOVE AUD-TRANS-QTY    TO AR-TRANS-QTY
+           MOVE AUD-STOCK-BEFORE TO AR-STOCK-BEFORE
+           MOVE AUD-STOCK-AFTER  TO AR-STOCK-AFTER
+           MOVE AUD-RESULT-CODE  TO AR-RESULT-CODE
+           MOVE AUD-TIMESTAMP    TO AR-TIMESTAMP
+           WRITE AUDIT-REPLAY-LINE.
+
+      *----------------------------------------------------------------
+      * Abschlusslauf ueber den gesamten (jetzt aktuellen) Artikel-
+      * stamm: CHECK-REORDER fuer jeden Artikel - auch fuer Artikel
+      * ohne Buchung an diesem Tag - liefert den Nachbestell-Report
+      * fuer den Einkauf.
+      *----------------------------------------------------------------
+       REORDER-REPORT-PASS.
+           OPEN OUTPUT REORDER-REPORT-FILE
+           IF NOT WS-REORDER-OK
+               DISPLAY "OPEN-Fehler REORDER-REPORT-FILE Status="
+                   WS-REORDER-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VALUATION-REPORT-FILE
+           IF NOT WS-VALUATION-OK
+               DISPLAY "OPEN-Fehler VALUATION-REPORT-FILE Status="
+                   WS-VALUATION-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT EDI-EXTRACT-FILE
+           IF NOT WS-EDI-OK
+               DISPLAY "OPEN-Fehler EDI-EXTRACT-FILE Status="
+                   WS-EDI-STATUS
+               STOP RUN
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-EDI-RUN-DATE
+           MOVE LOW-VALUES TO ART-ID
+           START ARTICLE-MASTER-FILE KEY IS >= ART-ID
+               INVALID KEY
+                   CONTINUE
+           END-START
+           PERFORM UNTIL WS-ARTMAST-EOF
+               READ ARTICLE-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-ARTMAST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM EVALUATE-ARTICLE-FOR-REORDER
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-VALUATION-TOTAL
+           CLOSE REORDER-REPORT-FILE
+           CLOSE VALUATION-REPORT-FILE
+           CLOSE EDI-EXTRACT-FILE.
+
+       EVALUATE-ARTICLE-FOR-REORDER.
+           MOVE ART-ID             TO WS-ARTICLE-ID
+           MOVE ART-NAME            TO WS-ARTICLE-NAME
+           MOVE ART-CURRENT-STOCK   TO WS-CURRENT-STOCK
+           MOVE ART-MIN-STOCK       TO WS-MIN-STOCK
+           MOVE ART-REORDER-QTY     TO WS-REORDER-QTY
+           MOVE ART-UNIT-PRICE      TO WS-UNIT-PRICE
+           MOVE ART-ON-ORDER-QTY    TO WS-ON-ORDER-QTY
+           PERFORM WRITE-VALUATION-LINE
+           PERFORM CHECK-REORDER
+           IF WS-ORDER-YES
+               ADD 1 TO WS-ORDERS-ISSUED
+               MOVE WS-ARTICLE-ID    TO RR-ARTICLE-ID
+               MOVE WS-ARTICLE-NAME  TO RR-ARTICLE-NAME
+               MOVE WS-CURRENT-STOCK TO RR-CURRENT-STOCK
+               MOVE WS-MIN-STOCK     TO RR-MIN-STOCK
+               MOVE WS-ORDER-QTY     TO RR-ORDER-QTY
+               WRITE REORDER-REPORT-LINE
+               PERFORM WRITE-EDI-EXTRACT-LINE
+               MOVE WS-ON-ORDER-QTY  TO ART-ON-ORDER-QTY
+               REWRITE ART-MASTER-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Schreibt die bestaetigte Nachbestellung als maschinenlesbaren
+      * Satz in den EDI-Extrakt, den das Einkaufssystem abholt und in
+      * eine Bestellung ummuenzt - kein Abtippen der Zahlen mehr.
+      *----------------------------------------------------------------
+       WRITE-EDI-EXTRACT-LINE.
+           MOVE "POL"              TO EDI-RECORD-TYPE
+           MOVE WS-ARTICLE-ID      TO EDI-ARTICLE-ID
+           MOVE WS-ARTICLE-NAME    TO EDI-ARTICLE-NAME
+           MOVE WS-ORDER-QTY       TO EDI-ORDER-QTY
+           MOVE WS-UNIT-PRICE      TO EDI-UNIT-PRICE
+           MOVE WS-EDI-RUN-DATE    TO EDI-RUN-DATE
+           WRITE EDI-EXTRACT-LINE.
+
+      *----------------------------------------------------------------
+      * Bewertet den Bestand eines Artikels (Bestand * Einzelpreis)
+      * und schreibt die Zeile in den Lagerbewertungs-Report; der
+      * Wert fliesst in die Laufsumme fuer den Monatsabschluss ein.
+      *----------------------------------------------------------------
+       WRITE-VALUATION-LINE.
+           COMPUTE WS-EXTENDED-VALUE =
+               WS-CURRENT-STOCK * WS-UNIT-PRICE
+           ADD WS-EXTENDED-VALUE TO WS-TOTAL-VALUATION
+           MOVE WS-ARTICLE-ID      TO VL-ARTICLE-ID
+           MOVE WS-ARTICLE-NAME    TO VL-ARTICLE-NAME
+           MOVE WS-CURRENT-STOCK   TO VL-CURRENT-STOCK
+           MOVE WS-UNIT-PRICE      TO VL-UNIT-PRICE
+           MOVE WS-EXTENDED-VALUE  TO VL-EXTENDED-VALUE
+           WRITE VALUATION-REPORT-LINE.
+
+       WRITE-VALUATION-TOTAL.
+           MOVE WS-TOTAL-VALUATION TO VT-TOTAL-VALUE
+           WRITE VALUATION-TOTAL-LINE.
+
+      *----------------------------------------------------------------
+      * Eine Buchungszeile anwenden: Artikel laden, validieren,
+      * buchen, zurueckschreiben.
+      *----------------------------------------------------------------
+       PROCESS-ONE-TRANSACTION.
+           IF WS-RUN-RESTART AND TRANS-SEQ-NO <= WS-LAST-COMMITTED-SEQ
+               ADD 1 TO WS-TRANS-SKIPPED
+           ELSE
+               MOVE TRANS-TYPE       TO WS-TRANS-TYPE
+               MOVE TRANS-QTY        TO WS-TRANS-QTY
+               MOVE TRANS-ARTICLE-ID TO WS-TRANS-ARTICLE-ID
+               MOVE TRANS-ARTICLE-ID TO ART-ID
+               READ ARTICLE-MASTER-FILE
+                   INVALID KEY
+                       MOVE 'UA' TO WS-RESULT-CODE
+                   NOT INVALID KEY
+                       PERFORM APPLY-TRANSACTION-TO-ARTICLE
+               END-READ
+               IF NOT WS-SUCCESS
+                   ADD 1 TO WS-TRANS-REJECTED
+                   DISPLAY "INVENTORY: Buchung abgelehnt Artikel="
+                       WS-TRANS-ARTICLE-ID " Code=" WS-RESULT-CODE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+       APPLY-TRANSACTION-TO-ARTICLE.
+           MOVE ART-ID             TO WS-ARTICLE-ID
+           MOVE ART-NAME            TO WS-ARTICLE-NAME
+           MOVE ART-CURRENT-STOCK   TO WS-CURRENT-STOCK
+           MOVE ART-MIN-STOCK       TO WS-MIN-STOCK
+           MOVE ART-REORDER-QTY     TO WS-REORDER-QTY
+           MOVE ART-UNIT-PRICE      TO WS-UNIT-PRICE
+           MOVE ART-ON-ORDER-QTY    TO WS-ON-ORDER-QTY
+           MOVE WS-CURRENT-STOCK    TO WS-STOCK-BEFORE
+
            PERFORM VALIDATE-TRANSACTION
            IF WS-SUCCESS
                EVALUATE TRUE
@@ -56,9 +530,39 @@
                    WHEN WS-OUTBOUND
                        PERFORM PROCESS-OUTBOUND
                END-EVALUATE
-               PERFORM CHECK-REORDER
            END-IF
-           STOP RUN.
+
+           IF WS-SUCCESS
+               MOVE WS-CURRENT-STOCK   TO WS-STOCK-AFTER
+               MOVE WS-ARTICLE-ID      TO ART-ID
+               MOVE WS-ARTICLE-NAME    TO ART-NAME
+               MOVE WS-CURRENT-STOCK   TO ART-CURRENT-STOCK
+               MOVE WS-MIN-STOCK       TO ART-MIN-STOCK
+               MOVE WS-REORDER-QTY     TO ART-REORDER-QTY
+               MOVE WS-UNIT-PRICE      TO ART-UNIT-PRICE
+               MOVE WS-ON-ORDER-QTY    TO ART-ON-ORDER-QTY
+               REWRITE ART-MASTER-RECORD
+               ADD 1 TO WS-TRANS-APPLIED
+               PERFORM WRITE-AUDIT-LOG-ENTRY
+           END-IF.
+
+      *----------------------------------------------------------------
+      * Haengt einen Satz fuer die soeben angewendete Buchung an das
+      * Bewegungsprotokoll an.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-LOG-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE TRANS-SEQ-NO       TO AUD-SEQ-NO
+           MOVE WS-ARTICLE-ID      TO AUD-ARTICLE-ID
+           MOVE WS-TRANS-TYPE      TO AUD-TRANS-TYPE
+           MOVE WS-TRANS-QTY       TO AUD-TRANS-QTY
+           MOVE WS-STOCK-BEFORE    TO AUD-STOCK-BEFORE
+           MOVE WS-STOCK-AFTER     TO AUD-STOCK-AFTER
+           MOVE WS-RESULT-CODE     TO AUD-RESULT-CODE
+           MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+           WRITE AUDIT-LOG-RECORD
+           ADD 1 TO WS-AUDIT-ENTRIES.
 
       *----------------------------------------------------------------
        VALIDATE-TRANSACTION.
@@ -70,11 +574,21 @@
                MOVE 'OK' TO WS-RESULT-CODE
            END-IF.
 
+      *----------------------------------------------------------------
+      * Wareneingang: erhoeht den Bestand und loescht die bestellte
+      * Menge aus dem offenen Bestellbestand, soweit der Eingang ihn
+      * abdeckt - verhindert, dass CHECK-REORDER eine laengst unter-
+      * wegs befindliche Bestellung noch einmal anstoesst.
       *----------------------------------------------------------------
        PROCESS-INBOUND.
            COMPUTE WS-NEW-STOCK =
                WS-CURRENT-STOCK + WS-TRANS-QTY
            MOVE WS-NEW-STOCK TO WS-CURRENT-STOCK
+           IF WS-TRANS-QTY > WS-ON-ORDER-QTY
+               MOVE ZERO TO WS-ON-ORDER-QTY
+           ELSE
+               SUBTRACT WS-TRANS-QTY FROM WS-ON-ORDER-QTY
+           END-IF
            MOVE 'OK' TO WS-RESULT-CODE.
 
       *----------------------------------------------------------------
@@ -88,15 +602,22 @@
                MOVE 'OK' TO WS-RESULT-CODE
            END-IF.
 
+      *----------------------------------------------------------------
+      * Bestand plus bereits offene Bestellmenge ergibt den
+      * voraussichtlichen Bestand - nur wenn der unter den Mindest-
+      * bestand faellt, wird eine (weitere) Bestellung ausgeloest.
       *----------------------------------------------------------------
        CHECK-REORDER.
-           IF WS-CURRENT-STOCK < WS-MIN-STOCK
+           COMPUTE WS-PROJECTED-STOCK =
+               WS-CURRENT-STOCK + WS-ON-ORDER-QTY
+           IF WS-PROJECTED-STOCK < WS-MIN-STOCK
                MOVE 'Y' TO WS-ORDER-NEEDED
                COMPUTE WS-ORDER-QTY =
-                   WS-REORDER-QTY - WS-CURRENT-STOCK
+                   WS-REORDER-QTY - WS-PROJECTED-STOCK
                IF WS-ORDER-QTY < WS-REORDER-QTY
                    MOVE WS-REORDER-QTY TO WS-ORDER-QTY
                END-IF
+               ADD WS-ORDER-QTY TO WS-ON-ORDER-QTY
            ELSE
                MOVE 'N' TO WS-ORDER-NEEDED
                MOVE ZERO TO WS-ORDER-QTY
